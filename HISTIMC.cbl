@@ -0,0 +1,152 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HISTIMC.
+       AUTHOR. Thuany Mendonça.
+
+      *****************************************************************
+      * Relatorio de historico de IMC de um paciente: le todas as
+      * leituras gravadas para um NOME no arquivo mestre PACIENTE.DAT,
+      * na ordem cronologica dada pela chave alternada PAC-NOME (que
+      * preserva a ordem da chave primaria NOME+DATA), e imprime cada
+      * visita junto com a variacao do IMC em relacao a visita
+      * anterior, para a equipe de nutricao acompanhar a tendencia do
+      * paciente ao longo do tempo.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PACIENTE-FILE ASSIGN TO "PACIENTE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PAC-CHAVE
+               ALTERNATE RECORD KEY IS PAC-NOME WITH DUPLICATES
+               FILE STATUS IS WS-STATUS-PACIENTE.
+
+           SELECT REPORT-FILE ASSIGN TO "HISTIMC.LST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-REPORT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PACIENTE-FILE.
+           COPY "PACIENTE.CPY".
+
+       FD  REPORT-FILE.
+       01 REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-STATUS-PACIENTE PIC XX.
+       01 WS-STATUS-REPORT PIC XX.
+       01 WS-NOME-CONSULTA PIC X(20).
+       01 WS-FIM-BUSCA PIC X VALUE "N".
+       01 WS-PRIMEIRA-VISITA PIC X VALUE "S".
+       01 WS-TOTAL-REGISTROS PIC 9(05) VALUE 0.
+       01 WS-IMC-ANTERIOR PIC 999V99 VALUE 0.
+       01 WS-DELTA PIC S999V99 VALUE 0.
+
+       01 WS-CABECALHO-1.
+           05 FILLER            PIC X(35) VALUE
+               "HISTORICO DE IMC DO PACIENTE: ".
+           05 WS-CAB-NOME       PIC X(20).
+
+       01 WS-CABECALHO-2.
+           05 FILLER            PIC X(12) VALUE "DATA".
+           05 FILLER            PIC X(08) VALUE "ALTURA".
+           05 FILLER            PIC X(08) VALUE "PESO".
+           05 FILLER            PIC X(08) VALUE "IMC".
+           05 FILLER            PIC X(20) VALUE "CLASSIFICACAO".
+           05 FILLER            PIC X(10) VALUE "VARIACAO".
+
+       01 WS-DETALHE.
+           05 WS-DET-DATA.
+               10 WS-DET-DIA     PIC 99.
+               10 FILLER         PIC X VALUE "/".
+               10 WS-DET-MES     PIC 99.
+               10 FILLER         PIC X VALUE "/".
+               10 WS-DET-ANO     PIC 9999.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 WS-DET-ALTURA      PIC Z9.99BBB.
+           05 WS-DET-PESO        PIC ZZ9.99BBB.
+           05 WS-DET-IMC         PIC ZZ9.99BB.
+           05 WS-DET-CLASSE      PIC X(20).
+           05 WS-DET-DELTA       PIC +ZZ9.99.
+
+       PROCEDURE DIVISION.
+       PRINCIPAL.
+           DISPLAY "Informe o nome do paciente para ver o historico:".
+           ACCEPT WS-NOME-CONSULTA.
+
+           OPEN INPUT PACIENTE-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           IF WS-STATUS-REPORT NOT = "00"
+               DISPLAY "Erro ao abrir arquivo de relatorio. Status: "
+                   WS-STATUS-REPORT
+               STOP RUN
+           END-IF.
+
+           MOVE WS-NOME-CONSULTA TO WS-CAB-NOME.
+           MOVE WS-CABECALHO-1 TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-CABECALHO-2 TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           IF WS-STATUS-PACIENTE = "35"
+               DISPLAY "Nenhum paciente cadastrado ainda."
+           ELSE
+               MOVE WS-NOME-CONSULTA TO PAC-NOME
+               START PACIENTE-FILE KEY IS >= PAC-NOME
+                   INVALID KEY
+                       MOVE "S" TO WS-FIM-BUSCA
+               END-START
+               PERFORM UNTIL WS-FIM-BUSCA = "S"
+                   READ PACIENTE-FILE NEXT RECORD
+                       AT END
+                           MOVE "S" TO WS-FIM-BUSCA
+                       NOT AT END
+                           IF PAC-NOME NOT = WS-NOME-CONSULTA
+                               MOVE "S" TO WS-FIM-BUSCA
+                           ELSE
+                               PERFORM IMPRIMIR-DETALHE
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+           IF WS-TOTAL-REGISTROS = 0
+               DISPLAY "Nenhum registro encontrado para "
+                   WS-NOME-CONSULTA
+           ELSE
+               DISPLAY WS-TOTAL-REGISTROS
+                   " registro(s) encontrados para " WS-NOME-CONSULTA
+           END-IF.
+
+           IF WS-STATUS-PACIENTE NOT = "35"
+               CLOSE PACIENTE-FILE
+           END-IF.
+           CLOSE REPORT-FILE.
+           STOP RUN.
+
+       IMPRIMIR-DETALHE.
+           ADD 1 TO WS-TOTAL-REGISTROS.
+           IF WS-PRIMEIRA-VISITA = "S"
+               MOVE 0 TO WS-DELTA
+               MOVE "N" TO WS-PRIMEIRA-VISITA
+           ELSE
+               COMPUTE WS-DELTA = PAC-IMC-TOTAL - WS-IMC-ANTERIOR
+           END-IF.
+           MOVE PAC-IMC-TOTAL TO WS-IMC-ANTERIOR.
+
+           MOVE SPACES        TO WS-DETALHE.
+           MOVE PAC-DIA       TO WS-DET-DIA.
+           MOVE PAC-MES       TO WS-DET-MES.
+           MOVE PAC-ANO       TO WS-DET-ANO.
+           MOVE PAC-ALTURA    TO WS-DET-ALTURA.
+           MOVE PAC-PESO      TO WS-DET-PESO.
+           MOVE PAC-IMC-TOTAL TO WS-DET-IMC.
+           MOVE PAC-CLASSIFICACAO TO WS-DET-CLASSE.
+           MOVE WS-DELTA      TO WS-DET-DELTA.
+           MOVE WS-DETALHE    TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       END PROGRAM HISTIMC.

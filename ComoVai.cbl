@@ -4,23 +4,23 @@
 
        ENVIRONMENT DIVISION.
 
-       DATA DIVISION.                                                   
+       DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 NOME PIC A9(020).
+       01 NOME PIC X(020).
+       COPY "DTATUAL.CPY".
 
-       01 DATA-ATUAL.
-           05 ANO-ATUAL PIC 9(04).
-           05 MES-ATUAL PIC 9(02).
-           05 DIA-ATUAL PIC 9(02).
+       01 WS-AUD-PROGRAMA PIC X(8) VALUE "COMOVAI".
+       01 WS-AUD-DETALHE PIC X(40) VALUE "check-in".
+       01 WS-AUD-IMC PIC X(10) VALUE "N/A".
 
        PROCEDURE DIVISION.
        PRINCIPAL.
-           DISPLAY "Entre com seu nome:".
-           ACCEPT NOME.
-           ACCEPT DATA-ATUAL FROM DATE YYYYMMDD.
-           DISPLAY "Bem vindo: " NOME.
-           DISPLAY "Data atual: " DIA-ATUAL "/" MES-ATUAL "/" 
-            ANO-ATUAL.
-                
+           CALL "CHECKIN" USING NOME, DATA-ATUAL
+           END-CALL.
+
+           CALL "AUDITLOG" USING WS-AUD-PROGRAMA, NOME,
+               WS-AUD-DETALHE, WS-AUD-IMC
+           END-CALL.
+
        STOP RUN.
        END PROGRAM COMOVAI.

@@ -0,0 +1,62 @@
+//IMCSCRN  JOB (ACCTNO),'TRIAGEM IMC EM LOTE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,RESTART=STEP010
+//*--------------------------------------------------------------*
+//* Job de triagem em lote para os dias de avaliacao de grande    *
+//* volume (escola/empresa). Executa o IMCLOTE sobre o roster do  *
+//* dia e atualiza o arquivo mestre de pacientes.                 *
+//*                                                                *
+//* CHECKPOINT/RESTART                                             *
+//* O IMCLOTE grava, a cada pessoa processada, a quantidade de     *
+//* registros ja lidos do roster no dataset apontado pela DD       *
+//* CKPTFILE. Se o STEP010 abender (RC>0 ou falha de sistema), o   *
+//* operador resubmete este mesmo JCL com RESTART=STEP010 (ja      *
+//* incluso no JOB card acima); o IMCLOTE encontra o checkpoint,   *
+//* pula os registros ja gravados no PACIENTE mestre e continua a  *
+//* partir do primeiro registro ainda nao processado, em vez de    *
+//* reprocessar clientes que o operador ja mediu.                  *
+//* Ao concluir o roster inteiro com sucesso o checkpoint e         *
+//* zerado automaticamente, pronto para a proxima triagem em lote.  *
+//*                                                                *
+//* As DDNAMEs abaixo (ROSTER, RPTFILE, PACFILE, CKPTFILE) sao as     *
+//* mesmas clausulas ASSIGN TO de IMCLOTE.cbl (sem aspas, portanto    *
+//* nomes externos resolvidos pelo linkage/step em vez de literais    *
+//* de arquivo), entao cada DD abaixo e o dataset que o IMCLOTE       *
+//* enxerga sob aquele nome.                                          *
+//*--------------------------------------------------------------*
+//*--------------------------------------------------------------*
+//* PRE-ALOCACAO DO CHECKPOINT                                    *
+//* O STEP010 abre CKPTFILE com DISP=OLD (atualizacao exclusiva,  *
+//* registro a registro, a cada pessoa processada), o que exige   *
+//* que o dataset ja exista. Numa primeira submissao do job (sem  *
+//* checkpoint anterior) isso faria a alocacao falhar antes mesmo *
+//* do STEP010 rodar. STEP005 testa a existencia do dataset via   *
+//* LISTCAT; se ele ainda nao existir (RC de STEP005 diferente de *
+//* zero), STEP008 aloca/cataloga um dataset vazio de uma unica   *
+//* ocorrencia do registro de checkpoint (LRECL cobre CKPT-LINE). *
+//* LER-CHECKPOINT enxerga esse dataset vazio como status "35" e  *
+//* trata como "sem checkpoint ainda" (primeira execucao).        *
+//*                                                                *
+//* RPTFILE e um dataset catalogado (nao SYSOUT): ABRIR-ARQUIVOS  *
+//* reabre REPORT-FILE em modo EXTEND quando ha checkpoint, para  *
+//* que um restart continue o IMCLOTE.LST do dia em vez de        *
+//* truncar; SYSOUT nao persiste entre execucoes separadas do     *
+//* job, entao so um DSN real com DISP=MOD sustenta esse reuso.   *
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  LISTCAT ENTRIES(APPL.IMC.CHECKPOINT)
+/*
+//STEP008  EXEC PGM=IEFBR14,COND=(0,EQ,STEP005)
+//CKPTNEW  DD DSN=APPL.IMC.CHECKPOINT,
+//            DISP=(NEW,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//STEP010  EXEC PGM=IMCLOTE
+//STEPLIB  DD DSN=APPL.COBOL.LOADLIB,DISP=SHR
+//ROSTER   DD DSN=APPL.IMC.ROSTER(+0),DISP=SHR
+//RPTFILE  DD DSN=APPL.IMC.RPTFILE,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//PACFILE  DD DSN=APPL.IMC.PACIENTE,DISP=SHR
+//CKPTFILE DD DSN=APPL.IMC.CHECKPOINT,DISP=OLD
+//SYSOUT   DD SYSOUT=*

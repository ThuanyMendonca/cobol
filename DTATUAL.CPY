@@ -0,0 +1,10 @@
+      *****************************************************************
+      * DTATUAL.CPY
+      * Layout da data do dia, no formato usado pelo check-in
+      * (COMOVAI.cbl / CHECKIN.cbl) e gravado junto com o registro do
+      * paciente em PACIENTE.CPY.
+      *****************************************************************
+       01 DATA-ATUAL.
+           05 ANO-ATUAL                PIC 9(04).
+           05 MES-ATUAL                PIC 9(02).
+           05 DIA-ATUAL                PIC 9(02).

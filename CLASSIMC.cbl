@@ -0,0 +1,40 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLASSIMC.
+       AUTHOR. Thuany Mendonça.
+
+      *****************************************************************
+      * Classifica um IMC ja calculado nas seis faixas da OMS (abaixo
+      * do peso, peso normal, sobrepeso, obesidade grau I/II/III).
+      * Extraido para subprograma chamavel para que o IMC.cbl e o
+      * IMCLOTE.cbl usem exatamente as mesmas faixas, em vez de duas
+      * copias do mesmo EVALUATE que podem divergir com o tempo.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01 LK-IMC-TOTAL PIC 999V99.
+       01 LK-CLASSIFICACAO PIC X(20).
+
+       PROCEDURE DIVISION USING LK-IMC-TOTAL, LK-CLASSIFICACAO.
+       PRINCIPAL.
+           EVALUATE TRUE
+               WHEN LK-IMC-TOTAL < 18.5
+                   MOVE "Abaixo do peso" TO LK-CLASSIFICACAO
+               WHEN LK-IMC-TOTAL < 25.0
+                   MOVE "Peso normal" TO LK-CLASSIFICACAO
+               WHEN LK-IMC-TOTAL < 30.0
+                   MOVE "Sobrepeso" TO LK-CLASSIFICACAO
+               WHEN LK-IMC-TOTAL < 35.0
+                   MOVE "Obesidade grau I" TO LK-CLASSIFICACAO
+               WHEN LK-IMC-TOTAL < 40.0
+                   MOVE "Obesidade grau II" TO LK-CLASSIFICACAO
+               WHEN OTHER
+                   MOVE "Obesidade grau III" TO LK-CLASSIFICACAO
+           END-EVALUATE.
+           GOBACK.
+
+       END PROGRAM CLASSIMC.

@@ -0,0 +1,32 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CHECKIN.
+       AUTHOR. Thuany Mendonça.
+
+      *****************************************************************
+      * Captura o NOME e carimba a DATA-ATUAL do check-in, do mesmo
+      * jeito que o COMOVAI.cbl original fazia. Extraido para
+      * subprograma chamavel para que tanto o COMOVAI.cbl quanto o
+      * IMC.cbl usem exatamente a mesma captura de nome/data, em vez
+      * de duas copias do mesmo ACCEPT/DISPLAY.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01 LK-NOME PIC X(20).
+       COPY "DTATUAL.CPY".
+
+       PROCEDURE DIVISION USING LK-NOME, DATA-ATUAL.
+       PRINCIPAL.
+           DISPLAY "Entre com seu nome:".
+           ACCEPT LK-NOME.
+           ACCEPT DATA-ATUAL FROM DATE YYYYMMDD.
+           DISPLAY "Bem vindo: " LK-NOME.
+           DISPLAY "Data atual: " DIA-ATUAL "/" MES-ATUAL "/"
+            ANO-ATUAL.
+           GOBACK.
+
+       END PROGRAM CHECKIN.

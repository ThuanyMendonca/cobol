@@ -0,0 +1,9 @@
+      *****************************************************************
+      * ROSTER.CPY
+      * Layout de um registro da lista (roster) de triagem em lote,
+      * lido sequencialmente pelo IMCLOTE.cbl.
+      *****************************************************************
+       01 ROSTER-REG.
+           05 ROS-NOME                 PIC X(20).
+           05 ROS-ALTURA               PIC 9V99.
+           05 ROS-PESO                 PIC 999V99.

@@ -0,0 +1,82 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXCPLOG.
+       AUTHOR. Thuany Mendonça.
+
+      *****************************************************************
+      * Subprograma chamavel que acrescenta uma linha ao relatorio
+      * diario de excecoes (EXCECAO.LST) sempre que um IMC calculado
+      * cai nas faixas extremas (magreza severa ou obesidade grau
+      * III), para que a equipe de nutricao entre em contato com o
+      * cliente em vez de o resultado apenas passar pela tela. Usado
+      * por IMC.cbl e IMCLOTE.cbl.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCECAO-FILE ASSIGN TO "EXCECAO.LST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-EXCECAO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXCECAO-FILE.
+       01 EXCECAO-LINE PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-STATUS-EXCECAO PIC XX.
+
+       01 WS-DATA-NUM PIC 9(8).
+       01 WS-DATA-GRUPO REDEFINES WS-DATA-NUM.
+           05 WS-ANO PIC 9(4).
+           05 WS-MES PIC 99.
+           05 WS-DIA PIC 99.
+
+       01 WS-LINHA-EXCECAO.
+           05 EXC-ANO          PIC 9(4).
+           05 FILLER           PIC X VALUE "-".
+           05 EXC-MES          PIC 99.
+           05 FILLER           PIC X VALUE "-".
+           05 EXC-DIA          PIC 99.
+           05 FILLER           PIC X VALUE SPACE.
+           05 EXC-PROGRAMA     PIC X(8).
+           05 FILLER           PIC X VALUE SPACE.
+           05 EXC-NOME         PIC X(20).
+           05 FILLER           PIC X VALUE SPACE.
+           05 EXC-IMC          PIC X(10).
+           05 FILLER           PIC X VALUE SPACE.
+           05 EXC-CLASSE       PIC X(20).
+           05 FILLER           PIC X VALUE SPACE.
+           05 EXC-OBSERVACAO   PIC X(24) VALUE
+               "NECESSITA CONTATO".
+
+       LINKAGE SECTION.
+       01 LK-PROGRAMA PIC X(8).
+       01 LK-NOME PIC X(20).
+       01 LK-IMC PIC X(10).
+       01 LK-CLASSIFICACAO PIC X(20).
+
+       PROCEDURE DIVISION USING LK-PROGRAMA, LK-NOME, LK-IMC,
+               LK-CLASSIFICACAO.
+       PRINCIPAL.
+           ACCEPT WS-DATA-NUM FROM DATE YYYYMMDD.
+           MOVE WS-ANO TO EXC-ANO.
+           MOVE WS-MES TO EXC-MES.
+           MOVE WS-DIA TO EXC-DIA.
+           MOVE LK-PROGRAMA TO EXC-PROGRAMA.
+           MOVE LK-NOME TO EXC-NOME.
+           MOVE LK-IMC TO EXC-IMC.
+           MOVE LK-CLASSIFICACAO TO EXC-CLASSE.
+
+           OPEN EXTEND EXCECAO-FILE.
+           IF WS-STATUS-EXCECAO = "35"
+               OPEN OUTPUT EXCECAO-FILE
+           END-IF.
+           MOVE WS-LINHA-EXCECAO TO EXCECAO-LINE.
+           WRITE EXCECAO-LINE.
+           CLOSE EXCECAO-FILE.
+
+           GOBACK.
+
+       END PROGRAM EXCPLOG.

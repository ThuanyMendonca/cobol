@@ -0,0 +1,454 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IMCLOTE.
+       AUTHOR. Thuany Mendonça.
+
+      *****************************************************************
+      * Modo de triagem em lote do IMC: le uma lista (roster)
+      * sequencial de NOME/ALTURA/PESO e produz um relatorio impresso
+      * com cabecalho de pagina, uma linha de detalhe por pessoa e uma
+      * linha de resumo com a media do IMC e a contagem por faixa de
+      * classificacao. Cada pessoa processada tambem e gravada no
+      * arquivo mestre de pacientes, do mesmo jeito que o modo
+      * interativo do IMC.cbl.
+      *
+      * Checkpoint/restart: a cada roster processado (aceito ou
+      * rejeitado) o numero de registros ja lidos e gravado no arquivo
+      * IMCCKPT.DAT. Se o job abender no meio de uma carga grande, uma
+      * nova execucao (ver IMCLOTE.JCL) encontra esse checkpoint,
+      * pula os registros ja processados e continua dali em diante, em
+      * vez de reprocessar clientes que ja foram gravados. Ao concluir
+      * a lista com sucesso o checkpoint e zerado.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROSTER-FILE ASSIGN TO ROSTER
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-ROSTER.
+
+           SELECT REPORT-FILE ASSIGN TO RPTFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-REPORT.
+
+           SELECT PACIENTE-FILE ASSIGN TO PACFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PAC-CHAVE
+               ALTERNATE RECORD KEY IS PAC-NOME WITH DUPLICATES
+               FILE STATUS IS WS-STATUS-PACIENTE.
+
+           SELECT CKPT-FILE ASSIGN TO CKPTFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CKPT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ROSTER-FILE.
+           COPY "ROSTER.CPY".
+
+       FD  REPORT-FILE.
+       01 REPORT-LINE PIC X(80).
+
+       FD  PACIENTE-FILE.
+           COPY "PACIENTE.CPY".
+
+       FD  CKPT-FILE.
+       01 CKPT-LINE.
+           05 CKPT-REGISTROS-LIDOS  PIC 9(07).
+           05 CKPT-PAGINA           PIC 999.
+           05 CKPT-TOTAL-PESSOAS    PIC 9(05).
+           05 CKPT-TOTAL-REJEITADOS PIC 9(05).
+           05 CKPT-LINHAS-PAGINA    PIC 99.
+           05 CKPT-SOMA-IMC         PIC 9(07)V99.
+           05 CKPT-CONT-ABAIXO      PIC 9(05).
+           05 CKPT-CONT-NORMAL      PIC 9(05).
+           05 CKPT-CONT-SOBREPESO   PIC 9(05).
+           05 CKPT-CONT-OBESO-I     PIC 9(05).
+           05 CKPT-CONT-OBESO-II    PIC 9(05).
+           05 CKPT-CONT-OBESO-III   PIC 9(05).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-STATUS-ROSTER PIC XX.
+       01 WS-STATUS-REPORT PIC XX.
+       01 WS-STATUS-PACIENTE PIC XX.
+       01 WS-STATUS-CKPT PIC XX.
+       01 WS-FIM-ROSTER PIC X VALUE "N".
+           88 FIM-ROSTER VALUE "S".
+
+       01 WS-REGISTROS-LIDOS PIC 9(07) VALUE 0.
+       01 WS-REGISTROS-A-PULAR PIC 9(07) VALUE 0.
+       01 WS-INDICE-PULO PIC 9(07).
+
+       01 WS-EXC-PROGRAMA PIC X(8) VALUE "IMCLOTE".
+       01 WS-EXC-IMC PIC X(10).
+
+       01 WS-AUD-PROGRAMA PIC X(8) VALUE "IMCLOTE".
+       01 WS-AUD-DETALHE PIC X(40).
+       01 WS-AUD-IMC PIC X(10).
+       01 WS-AUD-ALTURA PIC Z9.99.
+       01 WS-AUD-PESO PIC ZZ9.99.
+
+       COPY "DTATUAL.CPY".
+
+       01 WS-ALTURA PIC 9V99.
+       01 WS-PESO PIC 999V99.
+       01 WS-IMC-TOTAL PIC 999V99.
+       01 WS-IMC-EDICAO PIC ZZ9.99.
+       01 WS-CLASSIFICACAO PIC X(20).
+       01 WS-REGISTRO-VALIDO PIC X.
+           88 REGISTRO-VALIDO VALUE "S".
+       01 WS-TOTAL-REJEITADOS PIC 9(05) VALUE 0.
+
+       01 WS-PAGINA PIC 999 VALUE 0.
+       01 WS-LINHAS-PAGINA PIC 99 VALUE 0.
+       01 WS-LINHAS-POR-PAGINA PIC 99 VALUE 20.
+
+       01 WS-TOTAL-PESSOAS PIC 9(05) VALUE 0.
+       01 WS-SOMA-IMC PIC 9(07)V99 VALUE 0.
+       01 WS-MEDIA-IMC PIC ZZ9.99.
+
+       01 WS-CONT-ABAIXO     PIC 9(05) VALUE 0.
+       01 WS-CONT-NORMAL     PIC 9(05) VALUE 0.
+       01 WS-CONT-SOBREPESO  PIC 9(05) VALUE 0.
+       01 WS-CONT-OBESO-I    PIC 9(05) VALUE 0.
+       01 WS-CONT-OBESO-II   PIC 9(05) VALUE 0.
+       01 WS-CONT-OBESO-III  PIC 9(05) VALUE 0.
+
+       01 WS-CABECALHO-1.
+           05 FILLER            PIC X(30) VALUE
+               "RELATORIO DE TRIAGEM EM LOTE -".
+           05 FILLER            PIC X(06) VALUE " IMC -".
+           05 FILLER            PIC X(08) VALUE " Pagina ".
+           05 WS-CAB-PAGINA     PIC ZZ9.
+
+       01 WS-CABECALHO-2.
+           05 FILLER            PIC X(20) VALUE "NOME".
+           05 FILLER            PIC X(08) VALUE "ALTURA".
+           05 FILLER            PIC X(08) VALUE "PESO".
+           05 FILLER            PIC X(08) VALUE "IMC".
+           05 FILLER            PIC X(20) VALUE "CLASSIFICACAO".
+
+       01 WS-DETALHE.
+           05 WS-DET-NOME        PIC X(20).
+           05 WS-DET-ALTURA      PIC Z9.99BBB.
+           05 WS-DET-PESO        PIC ZZ9.99BBB.
+           05 WS-DET-IMC         PIC ZZ9.99BB.
+           05 WS-DET-CLASSE      PIC X(20).
+
+       01 WS-RESUMO-1.
+           05 FILLER             PIC X(30) VALUE
+               "Total de pessoas processadas:".
+           05 WS-RES-TOTAL       PIC ZZZZ9.
+
+       01 WS-RESUMO-REJ.
+           05 FILLER             PIC X(30) VALUE
+               "Registros rejeitados.........".
+           05 WS-RES-REJEITADOS  PIC ZZZZ9.
+
+       01 WS-RESUMO-2.
+           05 FILLER             PIC X(30) VALUE
+               "Media do IMC.................".
+           05 WS-RES-MEDIA       PIC ZZ9.99.
+
+       01 WS-RESUMO-3.
+           05 FILLER             PIC X(30) VALUE
+               "Abaixo do peso................".
+           05 WS-RES-ABAIXO      PIC ZZZZ9.
+       01 WS-RESUMO-4.
+           05 FILLER             PIC X(30) VALUE
+               "Peso normal...................".
+           05 WS-RES-NORMAL      PIC ZZZZ9.
+       01 WS-RESUMO-5.
+           05 FILLER             PIC X(30) VALUE
+               "Sobrepeso.....................".
+           05 WS-RES-SOBREPESO   PIC ZZZZ9.
+       01 WS-RESUMO-6.
+           05 FILLER             PIC X(30) VALUE
+               "Obesidade grau I..............".
+           05 WS-RES-OBESO-I     PIC ZZZZ9.
+       01 WS-RESUMO-7.
+           05 FILLER             PIC X(30) VALUE
+               "Obesidade grau II.............".
+           05 WS-RES-OBESO-II    PIC ZZZZ9.
+       01 WS-RESUMO-8.
+           05 FILLER             PIC X(30) VALUE
+               "Obesidade grau III............".
+           05 WS-RES-OBESO-III   PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       PRINCIPAL.
+           PERFORM LER-CHECKPOINT.
+           PERFORM ABRIR-ARQUIVOS.
+
+           IF WS-REGISTROS-A-PULAR > 0
+               DISPLAY "Checkpoint encontrado: retomando apos "
+                   WS-REGISTROS-A-PULAR " registro(s) ja processados."
+               PERFORM PULAR-REGISTROS-PROCESSADOS
+           ELSE
+               PERFORM IMPRIMIR-CABECALHO
+           END-IF.
+
+           PERFORM UNTIL FIM-ROSTER
+               READ ROSTER-FILE
+                   AT END
+                       MOVE "S" TO WS-FIM-ROSTER
+                   NOT AT END
+                       PERFORM PROCESSAR-PESSOA
+                       ADD 1 TO WS-REGISTROS-LIDOS
+                       PERFORM GRAVAR-CHECKPOINT
+               END-READ
+           END-PERFORM.
+
+           PERFORM IMPRIMIR-RESUMO.
+           PERFORM ZERAR-CHECKPOINT.
+           PERFORM FECHAR-ARQUIVOS.
+           STOP RUN.
+
+       ABRIR-ARQUIVOS.
+           ACCEPT DATA-ATUAL FROM DATE YYYYMMDD.
+           OPEN INPUT ROSTER-FILE.
+           IF WS-STATUS-ROSTER NOT = "00"
+               DISPLAY "Erro ao abrir arquivo de roster. Status: "
+                   WS-STATUS-ROSTER
+               STOP RUN
+           END-IF.
+           IF WS-REGISTROS-A-PULAR > 0
+               OPEN EXTEND REPORT-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+           END-IF.
+           IF WS-STATUS-REPORT NOT = "00"
+               DISPLAY "Erro ao abrir arquivo de relatorio. Status: "
+                   WS-STATUS-REPORT
+               STOP RUN
+           END-IF.
+           OPEN I-O PACIENTE-FILE.
+           IF WS-STATUS-PACIENTE = "35"
+               OPEN OUTPUT PACIENTE-FILE
+               CLOSE PACIENTE-FILE
+               OPEN I-O PACIENTE-FILE
+           END-IF.
+
+       LER-CHECKPOINT.
+           OPEN INPUT CKPT-FILE.
+           EVALUATE WS-STATUS-CKPT
+               WHEN "00"
+                   READ CKPT-FILE
+                       AT END
+                           MOVE 0 TO WS-REGISTROS-A-PULAR
+                       NOT AT END
+                           MOVE CKPT-REGISTROS-LIDOS
+                               TO WS-REGISTROS-A-PULAR
+                           MOVE CKPT-PAGINA TO WS-PAGINA
+                           MOVE CKPT-TOTAL-PESSOAS
+                               TO WS-TOTAL-PESSOAS
+                           MOVE CKPT-TOTAL-REJEITADOS
+                               TO WS-TOTAL-REJEITADOS
+                           MOVE CKPT-LINHAS-PAGINA
+                               TO WS-LINHAS-PAGINA
+                           MOVE CKPT-SOMA-IMC TO WS-SOMA-IMC
+                           MOVE CKPT-CONT-ABAIXO TO WS-CONT-ABAIXO
+                           MOVE CKPT-CONT-NORMAL TO WS-CONT-NORMAL
+                           MOVE CKPT-CONT-SOBREPESO
+                               TO WS-CONT-SOBREPESO
+                           MOVE CKPT-CONT-OBESO-I TO WS-CONT-OBESO-I
+                           MOVE CKPT-CONT-OBESO-II
+                               TO WS-CONT-OBESO-II
+                           MOVE CKPT-CONT-OBESO-III
+                               TO WS-CONT-OBESO-III
+                   END-READ
+                   CLOSE CKPT-FILE
+               WHEN "35"
+                   MOVE 0 TO WS-REGISTROS-A-PULAR
+               WHEN OTHER
+                   DISPLAY "Erro ao abrir arquivo de checkpoint. "
+                       "Status: " WS-STATUS-CKPT
+                   STOP RUN
+           END-EVALUATE.
+
+       PULAR-REGISTROS-PROCESSADOS.
+           PERFORM VARYING WS-INDICE-PULO FROM 1 BY 1
+                   UNTIL WS-INDICE-PULO > WS-REGISTROS-A-PULAR
+               READ ROSTER-FILE
+                   AT END
+                       MOVE "S" TO WS-FIM-ROSTER
+               END-READ
+           END-PERFORM.
+           MOVE WS-REGISTROS-A-PULAR TO WS-REGISTROS-LIDOS.
+
+       GRAVAR-CHECKPOINT.
+           OPEN OUTPUT CKPT-FILE.
+           MOVE WS-REGISTROS-LIDOS TO CKPT-REGISTROS-LIDOS.
+           MOVE WS-PAGINA TO CKPT-PAGINA.
+           MOVE WS-TOTAL-PESSOAS TO CKPT-TOTAL-PESSOAS.
+           MOVE WS-TOTAL-REJEITADOS TO CKPT-TOTAL-REJEITADOS.
+           MOVE WS-LINHAS-PAGINA TO CKPT-LINHAS-PAGINA.
+           MOVE WS-SOMA-IMC TO CKPT-SOMA-IMC.
+           MOVE WS-CONT-ABAIXO TO CKPT-CONT-ABAIXO.
+           MOVE WS-CONT-NORMAL TO CKPT-CONT-NORMAL.
+           MOVE WS-CONT-SOBREPESO TO CKPT-CONT-SOBREPESO.
+           MOVE WS-CONT-OBESO-I TO CKPT-CONT-OBESO-I.
+           MOVE WS-CONT-OBESO-II TO CKPT-CONT-OBESO-II.
+           MOVE WS-CONT-OBESO-III TO CKPT-CONT-OBESO-III.
+           WRITE CKPT-LINE.
+           CLOSE CKPT-FILE.
+
+       ZERAR-CHECKPOINT.
+           OPEN OUTPUT CKPT-FILE.
+           MOVE ZEROES TO CKPT-LINE.
+           WRITE CKPT-LINE.
+           CLOSE CKPT-FILE.
+
+       PROCESSAR-PESSOA.
+           MOVE ROS-ALTURA TO WS-ALTURA.
+           MOVE ROS-PESO   TO WS-PESO.
+           PERFORM VALIDAR-PESSOA.
+           IF REGISTRO-VALIDO
+               COMPUTE WS-IMC-TOTAL = WS-PESO / (WS-ALTURA ** 2)
+               MOVE WS-IMC-TOTAL TO WS-IMC-EDICAO
+               CALL "CLASSIMC" USING WS-IMC-TOTAL, WS-CLASSIFICACAO
+               END-CALL
+               PERFORM ACUMULAR-ESTATISTICAS
+               PERFORM IMPRIMIR-DETALHE
+               PERFORM GRAVAR-PACIENTE
+               PERFORM REGISTRAR-AUDITORIA
+               PERFORM REGISTRAR-EXCECAO
+           ELSE
+               ADD 1 TO WS-TOTAL-REJEITADOS
+               DISPLAY "Registro rejeitado (altura/peso invalidos): "
+                   ROS-NOME
+           END-IF.
+
+       VALIDAR-PESSOA.
+           IF WS-ALTURA >= 0.50 AND WS-ALTURA <= 2.50
+                   AND WS-PESO > 0
+               MOVE "S" TO WS-REGISTRO-VALIDO
+           ELSE
+               MOVE "N" TO WS-REGISTRO-VALIDO
+           END-IF.
+
+       ACUMULAR-ESTATISTICAS.
+           ADD 1 TO WS-TOTAL-PESSOAS.
+           ADD WS-IMC-TOTAL TO WS-SOMA-IMC.
+           EVALUATE WS-CLASSIFICACAO
+               WHEN "Abaixo do peso"
+                   ADD 1 TO WS-CONT-ABAIXO
+               WHEN "Peso normal"
+                   ADD 1 TO WS-CONT-NORMAL
+               WHEN "Sobrepeso"
+                   ADD 1 TO WS-CONT-SOBREPESO
+               WHEN "Obesidade grau I"
+                   ADD 1 TO WS-CONT-OBESO-I
+               WHEN "Obesidade grau II"
+                   ADD 1 TO WS-CONT-OBESO-II
+               WHEN "Obesidade grau III"
+                   ADD 1 TO WS-CONT-OBESO-III
+           END-EVALUATE.
+
+       IMPRIMIR-DETALHE.
+           IF WS-LINHAS-PAGINA >= WS-LINHAS-POR-PAGINA
+               PERFORM IMPRIMIR-CABECALHO
+           END-IF.
+           MOVE SPACES        TO WS-DETALHE.
+           MOVE ROS-NOME      TO WS-DET-NOME.
+           MOVE WS-ALTURA     TO WS-DET-ALTURA.
+           MOVE WS-PESO       TO WS-DET-PESO.
+           MOVE WS-IMC-EDICAO TO WS-DET-IMC.
+           MOVE WS-CLASSIFICACAO TO WS-DET-CLASSE.
+           MOVE WS-DETALHE    TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           ADD 1 TO WS-LINHAS-PAGINA.
+
+       IMPRIMIR-CABECALHO.
+           ADD 1 TO WS-PAGINA.
+           MOVE WS-PAGINA TO WS-CAB-PAGINA.
+           MOVE WS-CABECALHO-1 TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-CABECALHO-2 TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE 0 TO WS-LINHAS-PAGINA.
+
+       IMPRIMIR-RESUMO.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-TOTAL-PESSOAS TO WS-RES-TOTAL.
+           MOVE WS-RESUMO-1 TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE WS-TOTAL-REJEITADOS TO WS-RES-REJEITADOS.
+           MOVE WS-RESUMO-REJ TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           IF WS-TOTAL-PESSOAS > 0
+               COMPUTE WS-MEDIA-IMC =
+                   WS-SOMA-IMC / WS-TOTAL-PESSOAS
+           ELSE
+               MOVE 0 TO WS-MEDIA-IMC
+           END-IF.
+           MOVE WS-MEDIA-IMC TO WS-RES-MEDIA.
+           MOVE WS-RESUMO-2 TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE WS-CONT-ABAIXO TO WS-RES-ABAIXO.
+           MOVE WS-RESUMO-3 TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-CONT-NORMAL TO WS-RES-NORMAL.
+           MOVE WS-RESUMO-4 TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-CONT-SOBREPESO TO WS-RES-SOBREPESO.
+           MOVE WS-RESUMO-5 TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-CONT-OBESO-I TO WS-RES-OBESO-I.
+           MOVE WS-RESUMO-6 TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-CONT-OBESO-II TO WS-RES-OBESO-II.
+           MOVE WS-RESUMO-7 TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-CONT-OBESO-III TO WS-RES-OBESO-III.
+           MOVE WS-RESUMO-8 TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       GRAVAR-PACIENTE.
+           MOVE ROS-NOME         TO PAC-NOME.
+           MOVE DATA-ATUAL       TO PAC-DATA-ATUAL.
+           MOVE WS-ALTURA        TO PAC-ALTURA.
+           MOVE WS-PESO          TO PAC-PESO.
+           MOVE WS-IMC-TOTAL     TO PAC-IMC-TOTAL.
+           MOVE WS-CLASSIFICACAO TO PAC-CLASSIFICACAO.
+           REWRITE PACIENTE-REG
+               INVALID KEY
+                   WRITE PACIENTE-REG
+                       INVALID KEY
+                           DISPLAY "Erro ao gravar paciente."
+                   END-WRITE
+           END-REWRITE.
+
+       REGISTRAR-AUDITORIA.
+           MOVE SPACES TO WS-AUD-DETALHE.
+           MOVE WS-ALTURA TO WS-AUD-ALTURA.
+           MOVE WS-PESO TO WS-AUD-PESO.
+           STRING "altura=" WS-AUD-ALTURA " peso=" WS-AUD-PESO
+               DELIMITED BY SIZE INTO WS-AUD-DETALHE.
+           MOVE WS-IMC-EDICAO TO WS-AUD-IMC.
+           CALL "AUDITLOG" USING WS-AUD-PROGRAMA, ROS-NOME,
+               WS-AUD-DETALHE, WS-AUD-IMC
+           END-CALL.
+
+       REGISTRAR-EXCECAO.
+           IF WS-IMC-TOTAL < 16.0 OR WS-IMC-TOTAL >= 40.0
+               MOVE WS-IMC-EDICAO TO WS-EXC-IMC
+               CALL "EXCPLOG" USING WS-EXC-PROGRAMA, ROS-NOME,
+                   WS-EXC-IMC, WS-CLASSIFICACAO
+               END-CALL
+           END-IF.
+
+       FECHAR-ARQUIVOS.
+           CLOSE ROSTER-FILE.
+           CLOSE REPORT-FILE.
+           CLOSE PACIENTE-FILE.
+
+       END PROGRAM IMCLOTE.

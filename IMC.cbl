@@ -3,22 +3,202 @@
        AUTHOR. Thuany Mendonça.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PACIENTE-FILE ASSIGN TO "PACIENTE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PAC-CHAVE
+               ALTERNATE RECORD KEY IS PAC-NOME WITH DUPLICATES
+               FILE STATUS IS WS-STATUS-PACIENTE.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  PACIENTE-FILE.
+           COPY "PACIENTE.CPY".
+
        WORKING-STORAGE SECTION.
 
        01 ALTURA PIC 9V99.
-       01 PESO PIC 999.
+       01 PESO PIC 999V99.
+       01 WS-IMC-NUM PIC 999V99.
        01 IMC_TOTAL PIC ZZ9.99.
 
+       01 WS-STATUS-PACIENTE PIC XX.
+       01 WS-NOME PIC X(20).
+       COPY "DTATUAL.CPY".
+       01 WS-CLASSIFICACAO PIC X(20).
+       01 WS-ALTURA-VALIDA PIC X VALUE "N".
+       01 WS-PESO-VALIDO PIC X VALUE "N".
+
+       01 WS-UNIDADE-ALTURA PIC X.
+       01 WS-UNIDADE-PESO PIC X.
+       01 WS-PES PIC 99.
+       01 WS-POLEGADAS PIC 99V99.
+       01 WS-LIBRAS PIC 999V99.
+
+       01 WS-ENCONTROU-ANTERIOR PIC X VALUE "N".
+       01 WS-FIM-BUSCA PIC X VALUE "N".
+       01 WS-ULTIMO-ALTURA PIC 9V99.
+       01 WS-ULTIMO-PESO PIC 999V99.
+       01 WS-ULTIMO-IMC PIC 999V99.
+       01 WS-ULTIMO-CLASSIFICACAO PIC X(20).
+
+       01 WS-AUD-PROGRAMA PIC X(8) VALUE "IMC".
+       01 WS-AUD-DETALHE PIC X(40).
+       01 WS-AUD-IMC PIC X(10).
+       01 WS-AUD-ALTURA PIC Z9.99.
+       01 WS-AUD-PESO PIC ZZ9.99.
+
+       01 WS-EXC-PROGRAMA PIC X(8) VALUE "IMC".
 
        PROCEDURE DIVISION.
-           DISPLAY "Entre com sua altura:".
-           ACCEPT ALTURA.
-           DISPLAY "Entre com seu peso:".
-           ACCEPT PESO.
+       PRINCIPAL.
+           PERFORM ABRIR-ARQUIVO-PACIENTE.
 
-           COMPUTE IMC_TOTAL = PESO / (ALTURA ** 2).
-           DISPLAY "Seu IMC é: " IMC_TOTAL.
+           CALL "CHECKIN" USING WS-NOME, DATA-ATUAL
+           END-CALL.
+           PERFORM CONSULTAR-PACIENTE.
+
+           PERFORM OBTER-ALTURA.
+           PERFORM OBTER-PESO.
+
+           COMPUTE WS-IMC-NUM = PESO / (ALTURA ** 2).
+           MOVE WS-IMC-NUM TO IMC_TOTAL.
+           CALL "CLASSIMC" USING WS-IMC-NUM, WS-CLASSIFICACAO
+           END-CALL.
+           DISPLAY "Seu IMC é: " IMC_TOTAL " (" WS-CLASSIFICACAO ")".
+           PERFORM REGISTRAR-EXCECAO.
+
+           PERFORM GRAVAR-PACIENTE.
+           PERFORM REGISTRAR-AUDITORIA.
+           PERFORM FECHAR-ARQUIVO-PACIENTE.
            STOP RUN.
+
+       ABRIR-ARQUIVO-PACIENTE.
+           OPEN I-O PACIENTE-FILE.
+           IF WS-STATUS-PACIENTE = "35"
+               OPEN OUTPUT PACIENTE-FILE
+               CLOSE PACIENTE-FILE
+               OPEN I-O PACIENTE-FILE
+           END-IF.
+
+       OBTER-ALTURA.
+           MOVE "N" TO WS-ALTURA-VALIDA.
+           PERFORM UNTIL WS-ALTURA-VALIDA = "S"
+               DISPLAY "Unidade da altura - (M)etros ou (I)mperial "
+                   "(pes/polegadas)?"
+               ACCEPT WS-UNIDADE-ALTURA
+               IF WS-UNIDADE-ALTURA = "I" OR WS-UNIDADE-ALTURA = "i"
+                   DISPLAY "Entre com os pes (ex: 5):"
+                   ACCEPT WS-PES
+                   DISPLAY "Entre com as polegadas (ex: 9):"
+                   ACCEPT WS-POLEGADAS
+                   COMPUTE ALTURA ROUNDED =
+                       ((WS-PES * 12) + WS-POLEGADAS) * 0.0254
+               ELSE
+                   DISPLAY "Entre com sua altura (em metros, ex: 1.75):"
+                   ACCEPT ALTURA
+               END-IF
+               IF ALTURA >= 0.50 AND ALTURA <= 2.50
+                   MOVE "S" TO WS-ALTURA-VALIDA
+               ELSE
+                   DISPLAY "Altura invalida. Informe um valor "
+                       "entre 0.50 e 2.50."
+               END-IF
+           END-PERFORM.
+
+       OBTER-PESO.
+           MOVE "N" TO WS-PESO-VALIDO.
+           PERFORM UNTIL WS-PESO-VALIDO = "S"
+               DISPLAY "Unidade do peso - (K)g ou (L)ibras (lb)?"
+               ACCEPT WS-UNIDADE-PESO
+               IF WS-UNIDADE-PESO = "L" OR WS-UNIDADE-PESO = "l"
+                   DISPLAY "Entre com seu peso em libras (ex: 160):"
+                   ACCEPT WS-LIBRAS
+                   COMPUTE PESO ROUNDED = WS-LIBRAS * 0.453592
+               ELSE
+                   DISPLAY "Entre com seu peso (em kg, ex: 72.50):"
+                   ACCEPT PESO
+               END-IF
+               IF PESO > 0
+                   MOVE "S" TO WS-PESO-VALIDO
+               ELSE
+                   DISPLAY "Peso invalido. Informe um valor maior "
+                       "que zero."
+               END-IF
+           END-PERFORM.
+
+       CONSULTAR-PACIENTE.
+           MOVE WS-NOME TO PAC-NOME.
+           MOVE "N" TO WS-ENCONTROU-ANTERIOR.
+           MOVE "N" TO WS-FIM-BUSCA.
+           START PACIENTE-FILE KEY IS >= PAC-NOME
+               INVALID KEY
+                   MOVE "S" TO WS-FIM-BUSCA
+           END-START.
+           PERFORM UNTIL WS-FIM-BUSCA = "S"
+               READ PACIENTE-FILE NEXT RECORD
+                   AT END
+                       MOVE "S" TO WS-FIM-BUSCA
+                   NOT AT END
+                       IF PAC-NOME NOT = WS-NOME
+                           MOVE "S" TO WS-FIM-BUSCA
+                       ELSE
+                           MOVE "S" TO WS-ENCONTROU-ANTERIOR
+                           MOVE PAC-ALTURA TO WS-ULTIMO-ALTURA
+                           MOVE PAC-PESO TO WS-ULTIMO-PESO
+                           MOVE PAC-IMC-TOTAL TO WS-ULTIMO-IMC
+                           MOVE PAC-CLASSIFICACAO
+                               TO WS-ULTIMO-CLASSIFICACAO
+                       END-IF
+               END-READ
+           END-PERFORM.
+           IF WS-ENCONTROU-ANTERIOR = "S"
+               DISPLAY "Ultimo registro de " WS-NOME ":"
+               DISPLAY "  Altura: " WS-ULTIMO-ALTURA
+               DISPLAY "  Peso..: " WS-ULTIMO-PESO
+               DISPLAY "  IMC...: " WS-ULTIMO-IMC
+                   " (" WS-ULTIMO-CLASSIFICACAO ")"
+           ELSE
+               DISPLAY "Cliente novo, sem registro anterior."
+           END-IF.
+
+       GRAVAR-PACIENTE.
+           MOVE WS-NOME          TO PAC-NOME.
+           MOVE DATA-ATUAL       TO PAC-DATA-ATUAL.
+           MOVE ALTURA           TO PAC-ALTURA.
+           MOVE PESO             TO PAC-PESO.
+           MOVE IMC_TOTAL        TO PAC-IMC-TOTAL.
+           MOVE WS-CLASSIFICACAO TO PAC-CLASSIFICACAO.
+           REWRITE PACIENTE-REG
+               INVALID KEY
+                   WRITE PACIENTE-REG
+                       INVALID KEY
+                           DISPLAY "Erro ao gravar paciente."
+                   END-WRITE
+           END-REWRITE.
+
+       REGISTRAR-EXCECAO.
+           IF IMC_TOTAL < 16.0 OR IMC_TOTAL >= 40.0
+               MOVE IMC_TOTAL TO WS-AUD-IMC
+               CALL "EXCPLOG" USING WS-EXC-PROGRAMA, WS-NOME,
+                   WS-AUD-IMC, WS-CLASSIFICACAO
+               END-CALL
+           END-IF.
+
+       REGISTRAR-AUDITORIA.
+           MOVE SPACES TO WS-AUD-DETALHE.
+           MOVE ALTURA TO WS-AUD-ALTURA.
+           MOVE PESO TO WS-AUD-PESO.
+           STRING "altura=" WS-AUD-ALTURA " peso=" WS-AUD-PESO
+               DELIMITED BY SIZE INTO WS-AUD-DETALHE.
+           MOVE IMC_TOTAL TO WS-AUD-IMC.
+           CALL "AUDITLOG" USING WS-AUD-PROGRAMA, WS-NOME,
+               WS-AUD-DETALHE, WS-AUD-IMC
+           END-CALL.
+
+       FECHAR-ARQUIVO-PACIENTE.
+           CLOSE PACIENTE-FILE.
+
        END PROGRAM IMC.

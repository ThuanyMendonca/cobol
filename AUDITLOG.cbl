@@ -0,0 +1,106 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDITLOG.
+       AUTHOR. Thuany Mendonça.
+
+      *****************************************************************
+      * Subprograma chamavel que acrescenta um registro de auditoria
+      * (data/hora, operador, programa chamador, nome do cliente,
+      * dados informados e resultado) ao arquivo AUDIT.LOG. Usado por
+      * IMC.cbl e COMOVAI.cbl ao final de cada execucao, para atender
+      * a exigencia de compliance de rastrear toda execucao que lida
+      * com dados pessoais de altura/peso.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-AUDIT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01 AUDIT-LINE PIC X(120).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-STATUS-AUDIT PIC XX.
+
+       01 WS-DATA-NUM PIC 9(8).
+       01 WS-DATA-GRUPO REDEFINES WS-DATA-NUM.
+           05 WS-ANO PIC 9(4).
+           05 WS-MES PIC 99.
+           05 WS-DIA PIC 99.
+
+       01 WS-HORA-NUM PIC 9(8).
+       01 WS-HORA-GRUPO REDEFINES WS-HORA-NUM.
+           05 WS-HH PIC 99.
+           05 WS-MM PIC 99.
+           05 WS-SS PIC 99.
+           05 WS-CS PIC 99.
+
+       01 WS-OPERADOR PIC X(12).
+
+       01 WS-LINHA-AUDITORIA.
+           05 AUD-ANO          PIC 9(4).
+           05 FILLER           PIC X VALUE "-".
+           05 AUD-MES          PIC 99.
+           05 FILLER           PIC X VALUE "-".
+           05 AUD-DIA          PIC 99.
+           05 FILLER           PIC X VALUE SPACE.
+           05 AUD-HH           PIC 99.
+           05 FILLER           PIC X VALUE ":".
+           05 AUD-MM           PIC 99.
+           05 FILLER           PIC X VALUE ":".
+           05 AUD-SS           PIC 99.
+           05 FILLER           PIC X VALUE SPACE.
+           05 AUD-PROGRAMA     PIC X(8).
+           05 FILLER           PIC X VALUE SPACE.
+           05 AUD-OPERADOR     PIC X(12).
+           05 FILLER           PIC X VALUE SPACE.
+           05 AUD-NOME         PIC X(20).
+           05 FILLER           PIC X VALUE SPACE.
+           05 AUD-DETALHE      PIC X(40).
+           05 FILLER           PIC X VALUE SPACE.
+           05 AUD-IMC          PIC X(10).
+
+       LINKAGE SECTION.
+       01 LK-PROGRAMA PIC X(8).
+       01 LK-NOME PIC X(20).
+       01 LK-DETALHE PIC X(40).
+       01 LK-IMC PIC X(10).
+
+       PROCEDURE DIVISION USING LK-PROGRAMA, LK-NOME, LK-DETALHE,
+               LK-IMC.
+       PRINCIPAL.
+           ACCEPT WS-DATA-NUM FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-NUM FROM TIME.
+           ACCEPT WS-OPERADOR FROM ENVIRONMENT "USER".
+           IF WS-OPERADOR = SPACES
+               MOVE "DESCONHECIDO" TO WS-OPERADOR
+           END-IF.
+
+           MOVE WS-ANO TO AUD-ANO.
+           MOVE WS-MES TO AUD-MES.
+           MOVE WS-DIA TO AUD-DIA.
+           MOVE WS-HH  TO AUD-HH.
+           MOVE WS-MM  TO AUD-MM.
+           MOVE WS-SS  TO AUD-SS.
+           MOVE LK-PROGRAMA TO AUD-PROGRAMA.
+           MOVE WS-OPERADOR TO AUD-OPERADOR.
+           MOVE LK-NOME TO AUD-NOME.
+           MOVE LK-DETALHE TO AUD-DETALHE.
+           MOVE LK-IMC TO AUD-IMC.
+
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-STATUS-AUDIT = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           MOVE WS-LINHA-AUDITORIA TO AUDIT-LINE.
+           WRITE AUDIT-LINE.
+           CLOSE AUDIT-FILE.
+
+           GOBACK.
+
+       END PROGRAM AUDITLOG.

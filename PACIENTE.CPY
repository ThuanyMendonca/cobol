@@ -0,0 +1,24 @@
+      *****************************************************************
+      * PACIENTE.CPY
+      * Layout do registro mestre de pacientes (arquivo indexado
+      * PACIENTE.DAT), usado por IMC.cbl, IMCLOTE.cbl e programas de
+      * relatorio que leem o historico de IMC de um paciente.
+      *
+      * Chave primaria PAC-CHAVE (nome + data) permite um registro por
+      * paciente por dia (um mesmo cliente pode ser medido de novo em
+      * visitas futuras). A chave alternada PAC-NOME, com duplicatas,
+      * permite tanto localizar a ultima leitura de um cliente (basta
+      * ler ate a ultima ocorrencia da chave alternada) quanto listar
+      * todo o historico de um paciente em ordem cronologica.
+      *****************************************************************
+       01 PACIENTE-REG.
+           05 PAC-CHAVE.
+               10 PAC-NOME             PIC X(20).
+               10 PAC-DATA-ATUAL.
+                   15 PAC-ANO          PIC 9(04).
+                   15 PAC-MES          PIC 9(02).
+                   15 PAC-DIA          PIC 9(02).
+           05 PAC-ALTURA               PIC 9V99.
+           05 PAC-PESO                 PIC 999V99.
+           05 PAC-IMC-TOTAL            PIC 999V99.
+           05 PAC-CLASSIFICACAO        PIC X(20).
